@@ -0,0 +1,374 @@
+000100******************************************************************
+000200*                                                                *
+000300*   PROGRAM-ID : IFANDELSE                                      *
+000400*   AUTHOR     : D. L. MERCER                                   *
+000500*   INSTALLATION : QC / SHIFT OPERATIONS                        *
+000600*   DATE-WRITTEN : 2024-11-10                                   *
+000700*   DATE-COMPILED:                                               *
+000800*                                                                *
+000900*   Checks whether NUM1 + NUM2 falls inside a configured band.  *
+001000*   Originally two hand-edited copies existed (IFANDELSEand.cobol*
+001100*   and IFandElse.cobol) testing against an undeclared RESULT    *
+001200*   and an undeclared RESULTADO respectively; both are retired  *
+001300*   in favour of this one program, which CALLs the BANDCHK      *
+001400*   module for the actual band decision.                        *
+001500*                                                                *
+001600*   Runs in one of two modes, selected by PM-MODE-FLAG on the    *
+001700*   IFPARM control card:                                        *
+001800*     INTERACTIVE - ACCEPTs one NUM1/NUM2 pair from the         *
+001900*                   terminal, same as the original program.     *
+002000*     BATCH       - sorts the day's reading files together by   *
+002100*                   station/timestamp and band-checks every     *
+002200*                   pair unattended, producing a summary report *
+002300*                   and an exception report of out-of-band or   *
+002400*                   rejected readings.                           *
+002500*                                                                *
+002600*   MODIFICATION HISTORY                                        *
+002700*   ------------------------------------------------------------*
+002800*   2026-02-09  DLM  Added BATCH mode driven from a transaction  *
+002900*                    file instead of a single terminal ACCEPT.   *
+003000*   2026-02-09  DLM  Declared RESULT (BC-RESULT) properly and    *
+003100*                    routed bad arithmetic to the reject path    *
+003200*                    instead of letting it fall into the band    *
+003300*                    test.                                       *
+003400*   2026-02-09  DLM  Replaced the inline band IF with a CALL to  *
+003500*                    the shared BANDCHK module.                  *
+003600*   2026-02-09  DLM  Band thresholds now come from the IFPARM    *
+003700*                    control card instead of literal 60/80.      *
+003800*   2026-02-09  DLM  SORT the day's reading files together by   *
+003900*                    station/timestamp ahead of the band check.  *
+004000*   2026-02-09  DLM  Added REJECTS exception report for          *
+004100*                    out-of-band and rejected readings.          *
+004200*   2026-02-09  DLM  Added NUM1/NUM2 numeric-and-range            *
+004300*                    validation; batch mode rejects, interactive *
+004400*                    mode re-prompts.                             *
+004500*   2026-02-09  DLM  Drop processed-transaction count to        *
+004600*                    BANDSTAT for the nightly reconciliation      *
+004700*                    step.                                       *
+004720*   2026-08-09  DLM  BANDRPT's out-of-band detail line no longer *
+004740*                    claims "LOWER" -- BANDLINK doesn't say which *
+004750*                    limit was violated, and a reading above     *
+004760*                    BC-UPPER-LIMIT was being mislabeled.          *
+004770*   2026-08-09  DLM  5000-INTERACTIVE-RUN's out-of-band DISPLAY   *
+004772*                    had the same mislabeling as the batch path   *
+004774*                    above; made it direction-neutral too.        *
+004776*   2026-08-09  DLM  RC-SOURCE-ID now reads "BANDCHK " -- the old *
+004778*                    "IFANDELS" was "IFANDELSE" truncated to fit  *
+004780*                    PIC X(08) and didn't match the step name or  *
+004782*                    the module RECONRPT's readers actually know. *
+004784*   2026-08-09  DLM  BANDRPT, REJECTS, and BANDSTAT now get the   *
+004786*                    same open-status check TRANSRT already had -- *
+004788*                    a bad DD behind any of the three was         *
+004790*                    otherwise going to surface as an uncontrolled *
+004792*                    abend on the first WRITE.                     *
+004794*   2026-08-09  DLM  Removed the orphaned 9999-EXIT paragraph --  *
+004794*                    nothing PERFORMs or GOes TO it.               *
+004800******************************************************************
+004900 IDENTIFICATION DIVISION.
+005000 PROGRAM-ID. IFANDELSE.
+005100 AUTHOR. D. L. MERCER.
+005200 INSTALLATION. QC SHIFT OPERATIONS.
+005300 DATE-WRITTEN. 2024-11-10.
+005400 DATE-COMPILED.
+005500 ENVIRONMENT DIVISION.
+005600 INPUT-OUTPUT SECTION.
+005700 FILE-CONTROL.
+005800     SELECT IFPARM ASSIGN TO "IFPARM"
+005900         ORGANIZATION IS LINE SEQUENTIAL
+006000         FILE STATUS IS WS-PARM-STATUS.
+006100     SELECT TRANIN1 ASSIGN TO "TRANIN1"
+006200         ORGANIZATION IS LINE SEQUENTIAL.
+006300     SELECT TRANIN2 ASSIGN TO "TRANIN2"
+006400         ORGANIZATION IS LINE SEQUENTIAL.
+006500     SELECT TRANIN3 ASSIGN TO "TRANIN3"
+006600         ORGANIZATION IS LINE SEQUENTIAL.
+006700     SELECT SORTWK ASSIGN TO "SORTWK".
+006800     SELECT TRANSRT ASSIGN TO "TRANSRT"
+006900         ORGANIZATION IS LINE SEQUENTIAL
+007000         FILE STATUS IS WS-TRANSRT-STATUS.
+007100     SELECT BANDRPT ASSIGN TO WS-REPORT-DSN
+007200         ORGANIZATION IS LINE SEQUENTIAL
+007220         FILE STATUS IS WS-BANDRPT-STATUS.
+007300     SELECT REJECTS ASSIGN TO "REJECTS"
+007400         ORGANIZATION IS LINE SEQUENTIAL
+007420         FILE STATUS IS WS-REJECTS-STATUS.
+007500     SELECT BANDSTAT ASSIGN TO "BANDSTAT"
+007600         ORGANIZATION IS LINE SEQUENTIAL
+007620         FILE STATUS IS WS-BANDSTAT-STATUS.
+007700 DATA DIVISION.
+007800 FILE SECTION.
+007900 FD  IFPARM
+008000     RECORDING MODE IS F.
+008100     COPY PARMREC.
+008200 FD  TRANIN1
+008300     RECORDING MODE IS F.
+008400     COPY TRANREC
+008450         REPLACING LEADING ==TR-== BY ==T1-==.
+008600 FD  TRANIN2
+008700     RECORDING MODE IS F.
+008800     COPY TRANREC
+008850         REPLACING LEADING ==TR-== BY ==T2-==.
+009000 FD  TRANIN3
+009100     RECORDING MODE IS F.
+009200     COPY TRANREC
+009250         REPLACING LEADING ==TR-== BY ==T3-==.
+009400 SD  SORTWK.
+009500     COPY TRANREC.
+009600 FD  TRANSRT
+009700     RECORDING MODE IS F.
+009800     COPY TRANREC
+009850         REPLACING LEADING ==TR-== BY ==TX-==.
+009900 FD  BANDRPT
+010000     RECORDING MODE IS F.
+010100 01  BR-REPORT-LINE           PIC X(80).
+010200 FD  REJECTS
+010300     RECORDING MODE IS F.
+010400 01  RJ-REJECT-LINE           PIC X(80).
+010500 FD  BANDSTAT
+010600     RECORDING MODE IS F.
+010700     COPY STATREC.
+010800 WORKING-STORAGE SECTION.
+010900 01  WS-PARM-STATUS           PIC X(02).
+010950 01  WS-REPORT-DSN            PIC X(08) VALUE "BANDRPT".
+011000 01  WS-TRANSRT-STATUS        PIC X(02).
+011100     88  WS-TRANSRT-OK               VALUE "00".
+011200     88  WS-TRANSRT-EOF              VALUE "10".
+011210 01  WS-BANDRPT-STATUS        PIC X(02).
+011220     88  WS-BANDRPT-OK               VALUE "00".
+011230 01  WS-REJECTS-STATUS        PIC X(02).
+011240     88  WS-REJECTS-OK               VALUE "00".
+011250 01  WS-BANDSTAT-STATUS       PIC X(02).
+011260     88  WS-BANDSTAT-OK              VALUE "00".
+011300 01  WS-EOF-SW                PIC X(01) VALUE "N".
+011400     88  WS-END-OF-TRANS             VALUE "Y".
+011500 01  WS-VALID-SW              PIC X(01).
+011600     88  WS-INPUT-VALID              VALUE "Y".
+011700     88  WS-INPUT-INVALID            VALUE "N".
+011800 01  WS-IN-BAND-COUNT         PIC 9(07) VALUE 0 COMP.
+011900 01  WS-OUT-BAND-COUNT        PIC 9(07) VALUE 0 COMP.
+012000 01  WS-REJECT-COUNT          PIC 9(07) VALUE 0 COMP.
+012100 01  WS-PROCESSED-COUNT       PIC 9(07) VALUE 0 COMP.
+012200 01  WS-NUM1-EDIT             PIC ZZZ9.
+012300 01  WS-NUM2-EDIT             PIC ZZZ9.
+012400 01  WS-RESULT-EDIT           PIC ZZZZ9.
+012500 01  WS-COUNT-EDIT            PIC ZZZZZZ9.
+012600 01  WS-ACCEPT-NUM1           PIC X(04).
+012700 01  WS-ACCEPT-NUM2           PIC X(04).
+012750     COPY BANDLINK.
+012900 PROCEDURE DIVISION.
+013000 0000-MAINLINE.
+013100     PERFORM 1000-INITIALIZE
+013200         THRU 1000-EXIT.
+013300     IF PM-MODE-BATCH
+013400         PERFORM 2000-BATCH-RUN
+013500             THRU 2000-EXIT
+013600     ELSE
+013700         PERFORM 5000-INTERACTIVE-RUN
+013800             THRU 5000-EXIT
+013900     END-IF.
+014000     STOP RUN.
+014100 1000-INITIALIZE.
+014200     OPEN INPUT IFPARM.
+014300     IF WS-PARM-STATUS = "00"
+014400         READ IFPARM
+014500             AT END
+014600                 MOVE "I" TO PM-MODE-FLAG
+014700                 MOVE 60 TO PM-BAND-LOWER
+014800                 MOVE 80 TO PM-BAND-UPPER
+014850                 MOVE "BANDRPT" TO PM-REPORT-DSN
+014900         END-READ
+015000     ELSE
+015100         MOVE "I" TO PM-MODE-FLAG
+015200         MOVE 60 TO PM-BAND-LOWER
+015300         MOVE 80 TO PM-BAND-UPPER
+015350         MOVE "BANDRPT" TO PM-REPORT-DSN
+015400     END-IF.
+015450     MOVE PM-REPORT-DSN TO WS-REPORT-DSN.
+015500     CLOSE IFPARM.
+015600 1000-EXIT.
+015700     EXIT.
+015800 2000-BATCH-RUN.
+015900     SORT SORTWK
+016000         ON ASCENDING KEY TR-STATION-ID TR-TIMESTAMP
+016100         USING TRANIN1 TRANIN2 TRANIN3
+016200         GIVING TRANSRT.
+016300     OPEN INPUT TRANSRT.
+016320     IF NOT WS-TRANSRT-OK
+016340         DISPLAY "IFANDELSE - UNABLE TO OPEN TRANSRT, STATUS="
+016350             WS-TRANSRT-STATUS
+016360         MOVE 16 TO RETURN-CODE
+016380         STOP RUN
+016390     END-IF.
+016400     OPEN OUTPUT BANDRPT.
+016410     IF NOT WS-BANDRPT-OK
+016412         DISPLAY "IFANDELSE - UNABLE TO OPEN BANDRPT, STATUS="
+016414             WS-BANDRPT-STATUS
+016416         MOVE 16 TO RETURN-CODE
+016418         STOP RUN
+016420     END-IF.
+016500     OPEN OUTPUT REJECTS.
+016510     IF NOT WS-REJECTS-OK
+016512         DISPLAY "IFANDELSE - UNABLE TO OPEN REJECTS, STATUS="
+016514             WS-REJECTS-STATUS
+016516         MOVE 16 TO RETURN-CODE
+016518         STOP RUN
+016520     END-IF.
+016600     OPEN OUTPUT BANDSTAT.
+016610     IF NOT WS-BANDSTAT-OK
+016612         DISPLAY "IFANDELSE - UNABLE TO OPEN BANDSTAT, STATUS="
+016614             WS-BANDSTAT-STATUS
+016616         MOVE 16 TO RETURN-CODE
+016618         STOP RUN
+016620     END-IF.
+016700     MOVE SPACES TO BR-REPORT-LINE.
+016800     MOVE "IFANDELSE BATCH BAND CHECK" TO BR-REPORT-LINE.
+016900     WRITE BR-REPORT-LINE.
+017000     PERFORM 2100-READ-TRANSRT
+017100         THRU 2100-EXIT.
+017200     PERFORM 2200-PROCESS-ONE-TRANS
+017300         THRU 2200-EXIT
+017400         UNTIL WS-END-OF-TRANS.
+017500     PERFORM 2900-WRITE-SUMMARY
+017600         THRU 2900-EXIT.
+017700     CLOSE TRANSRT BANDRPT REJECTS BANDSTAT.
+017800 2000-EXIT.
+017900     EXIT.
+018000 2100-READ-TRANSRT.
+018100     READ TRANSRT
+018200         AT END
+018300             SET WS-END-OF-TRANS TO TRUE
+018400     END-READ.
+018500 2100-EXIT.
+018600     EXIT.
+018700 2200-PROCESS-ONE-TRANS.
+018800     PERFORM 2300-VALIDATE-TRANS
+018900         THRU 2300-EXIT.
+019000     IF WS-INPUT-VALID
+019100         MOVE TX-NUM1 TO BC-NUM1
+019200         MOVE TX-NUM2 TO BC-NUM2
+019300         MOVE PM-BAND-LOWER TO BC-LOWER-LIMIT
+019400         MOVE PM-BAND-UPPER TO BC-UPPER-LIMIT
+019500         CALL "BANDCHK" USING BC-LINK-AREA
+019600         ADD 1 TO WS-PROCESSED-COUNT
+019700         PERFORM 2400-WRITE-DETAIL
+019800             THRU 2400-EXIT
+019900         IF NOT BC-IN-BAND
+020000             PERFORM 2500-WRITE-REJECT
+020100                 THRU 2500-EXIT
+020200         END-IF
+020300     END-IF.
+020400     PERFORM 2100-READ-TRANSRT
+020500         THRU 2100-EXIT.
+020600 2200-EXIT.
+020700     EXIT.
+020800 2300-VALIDATE-TRANS.
+020900     SET WS-INPUT-VALID TO TRUE.
+021000     IF TX-NUM1 IS NOT NUMERIC
+021100         OR TX-NUM2 IS NOT NUMERIC
+021200             SET WS-INPUT-INVALID TO TRUE
+021300             ADD 1 TO WS-REJECT-COUNT
+021400             ADD 1 TO WS-PROCESSED-COUNT
+021500             MOVE SPACES TO RJ-REJECT-LINE
+021600             STRING TX-STATION-ID " " TX-NUM1 " " TX-NUM2
+021700                 " NON-NUMERIC INPUT"
+021800                 DELIMITED BY SIZE INTO RJ-REJECT-LINE
+021900             WRITE RJ-REJECT-LINE
+022000     END-IF.
+022100 2300-EXIT.
+022200     EXIT.
+022300 2400-WRITE-DETAIL.
+022400     MOVE BC-NUM1 TO WS-NUM1-EDIT.
+022500     MOVE BC-NUM2 TO WS-NUM2-EDIT.
+022600     MOVE BC-RESULT TO WS-RESULT-EDIT.
+022700     MOVE SPACES TO BR-REPORT-LINE.
+022800     IF BC-REJECTED
+022810         STRING TX-STATION-ID " NUM1=" WS-NUM1-EDIT
+022820             " NUM2=" WS-NUM2-EDIT " RESULT=" WS-RESULT-EDIT
+022830             " (REJECTED - " BC-REJECT-REASON ")"
+022840             DELIMITED BY SIZE INTO BR-REPORT-LINE
+022850     ELSE
+022860         IF BC-IN-BAND
+022900             ADD 1 TO WS-IN-BAND-COUNT
+023000             STRING TX-STATION-ID " NUM1=" WS-NUM1-EDIT
+023100                 " NUM2=" WS-NUM2-EDIT " RESULT=" WS-RESULT-EDIT
+023200                 " (HIGHER - IN BAND)"
+023300                 DELIMITED BY SIZE INTO BR-REPORT-LINE
+023400         ELSE
+023500             ADD 1 TO WS-OUT-BAND-COUNT
+023600             STRING TX-STATION-ID " NUM1=" WS-NUM1-EDIT
+023700                 " NUM2=" WS-NUM2-EDIT " RESULT=" WS-RESULT-EDIT
+023800                 " (OUT OF BAND)"
+023900                 DELIMITED BY SIZE INTO BR-REPORT-LINE
+023950         END-IF
+023960     END-IF.
+024100     WRITE BR-REPORT-LINE.
+024200 2400-EXIT.
+024300     EXIT.
+024400 2500-WRITE-REJECT.
+024500     ADD 1 TO WS-REJECT-COUNT.
+024600     MOVE SPACES TO RJ-REJECT-LINE.
+024700     STRING TX-STATION-ID " NUM1=" WS-NUM1-EDIT
+024800         " NUM2=" WS-NUM2-EDIT " RESULT=" WS-RESULT-EDIT
+024900         " REASON=" BC-REJECT-REASON
+025000         DELIMITED BY SIZE INTO RJ-REJECT-LINE.
+025100     WRITE RJ-REJECT-LINE.
+025200 2500-EXIT.
+025300     EXIT.
+025400 2900-WRITE-SUMMARY.
+025500     MOVE SPACES TO BR-REPORT-LINE.
+025700     MOVE WS-IN-BAND-COUNT TO WS-COUNT-EDIT.
+025800     STRING "IN BAND: " WS-COUNT-EDIT
+025900         DELIMITED BY SIZE INTO BR-REPORT-LINE.
+026000     WRITE BR-REPORT-LINE.
+026100     MOVE WS-OUT-BAND-COUNT TO WS-COUNT-EDIT.
+026200     MOVE SPACES TO BR-REPORT-LINE.
+026300     STRING "OUT OF BAND: " WS-COUNT-EDIT
+026400         DELIMITED BY SIZE INTO BR-REPORT-LINE.
+026500     WRITE BR-REPORT-LINE.
+026600     MOVE WS-REJECT-COUNT TO WS-COUNT-EDIT.
+026700     MOVE SPACES TO BR-REPORT-LINE.
+026800     STRING "REJECTED: " WS-COUNT-EDIT
+026900         DELIMITED BY SIZE INTO BR-REPORT-LINE.
+027000     WRITE BR-REPORT-LINE.
+027100     MOVE SPACES TO RC-STAT-RECORD.
+027200     MOVE "BANDCHK " TO RC-SOURCE-ID.
+027300     MOVE PM-EXPECTED-VOLUME TO RC-EXPECTED-COUNT.
+027400     MOVE WS-PROCESSED-COUNT TO RC-ACTUAL-COUNT.
+027500     WRITE RC-STAT-RECORD.
+027600 2900-EXIT.
+027700     EXIT.
+027800 5000-INTERACTIVE-RUN.
+027900     MOVE PM-BAND-LOWER TO BC-LOWER-LIMIT.
+028000     MOVE PM-BAND-UPPER TO BC-UPPER-LIMIT.
+028100     PERFORM 5100-ACCEPT-AND-VALIDATE
+028200         THRU 5100-EXIT
+028300         UNTIL WS-INPUT-VALID.
+028400     CALL "BANDCHK" USING BC-LINK-AREA.
+028500     MOVE BC-RESULT TO WS-RESULT-EDIT.
+028600     IF BC-REJECTED
+028700         DISPLAY "The result is rejected - " BC-REJECT-REASON
+028800     ELSE
+028900         IF BC-IN-BAND
+029000             DISPLAY "The result is (higher)" WS-RESULT-EDIT
+029100         ELSE
+029200             DISPLAY "The result is (out of band)" WS-RESULT-EDIT
+029300         END-IF
+029400     END-IF.
+029500 5000-EXIT.
+029600     EXIT.
+029700 5100-ACCEPT-AND-VALIDATE.
+029800     DISPLAY "One number".
+029900     ACCEPT WS-ACCEPT-NUM1.
+030000     DISPLAY "Two number".
+030100     ACCEPT WS-ACCEPT-NUM2.
+030200     IF WS-ACCEPT-NUM1 IS NUMERIC
+030300         AND WS-ACCEPT-NUM2 IS NUMERIC
+030400             SET WS-INPUT-VALID TO TRUE
+030500             MOVE WS-ACCEPT-NUM1 TO BC-NUM1
+030600             MOVE WS-ACCEPT-NUM2 TO BC-NUM2
+030700     ELSE
+030800         SET WS-INPUT-INVALID TO TRUE
+030900         DISPLAY "Invalid entry - numbers only, please re-enter"
+031000     END-IF.
+031100 5100-EXIT.
+031200     EXIT.
