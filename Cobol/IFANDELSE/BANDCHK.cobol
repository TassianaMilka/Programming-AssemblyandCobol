@@ -0,0 +1,63 @@
+000100******************************************************************
+000200*                                                                *
+000300*   PROGRAM-ID : BANDCHK                                        *
+000400*   AUTHOR     : D. L. MERCER                                   *
+000500*   INSTALLATION : QC / SHIFT OPERATIONS                        *
+000600*   DATE-WRITTEN : 2026-02-09                                   *
+000700*   DATE-COMPILED:                                               *
+000800*                                                                *
+000900*   Single callable band-check module.  IFANDELSEand.cobol and  *
+001000*   IFandElse.cobol each carried their own hand-edited copy of  *
+001100*   this test (one against an undeclared RESULT, the other      *
+001200*   against an undeclared RESULTADO) and nobody could say which *
+001300*   one actually ran in production.  Every caller now CALLs     *
+001400*   this one module through BANDLINK so the band rule is        *
+001500*   applied identically everywhere.                             *
+001600*                                                                *
+001700*   Sums BC-NUM1 and BC-NUM2 into BC-RESULT, rejects overflow    *
+001800*   or a sum that cannot be a valid unsigned result, and        *
+001900*   otherwise flags BC-RESULT as inside or outside the caller's *
+002000*   configured BC-LOWER-LIMIT / BC-UPPER-LIMIT band.            *
+002100*                                                                *
+002200*   MODIFICATION HISTORY                                        *
+002300*   ------------------------------------------------------------*
+002400*   2026-02-09  DLM  Original module, consolidating the two     *
+002500*                    IFANDELSE copies behind one band rule.      *
+002550*   2026-08-09  DLM  Raised the overflow guard from 9999 to      *
+002560*                    19998 -- BC-NUM1/BC-NUM2 are PIC 9(04) and  *
+002570*                    a legitimate sum can reach 19998, wide      *
+002580*                    enough for BC-RESULT and the band limits    *
+002590*                    to carry.  9999 was rejecting valid sums    *
+002595*                    and capped any per-shift band below 9999.   *
+002600******************************************************************
+002700 IDENTIFICATION DIVISION.
+002800 PROGRAM-ID. BANDCHK.
+002900 AUTHOR. D. L. MERCER.
+003000 INSTALLATION. QC SHIFT OPERATIONS.
+003100 DATE-WRITTEN. 2026-02-09.
+003200 DATE-COMPILED.
+003300 ENVIRONMENT DIVISION.
+003400 DATA DIVISION.
+003500 WORKING-STORAGE SECTION.
+003600 01  WS-RAW-SUM               PIC 9(09).
+003550 LINKAGE SECTION.
+003560     COPY BANDLINK.
+003700 PROCEDURE DIVISION USING BC-LINK-AREA.
+004000 0000-MAINLINE.
+004100     MOVE SPACES TO BC-REJECT-REASON.
+004200     COMPUTE WS-RAW-SUM = BC-NUM1 + BC-NUM2.
+004300     IF WS-RAW-SUM > 19998
+004400         SET BC-REJECTED TO TRUE
+004500         MOVE "OVERFLOW" TO BC-REJECT-REASON
+004600         MOVE 0 TO BC-RESULT
+004700     ELSE
+004800         MOVE WS-RAW-SUM TO BC-RESULT
+004900         IF BC-RESULT > BC-LOWER-LIMIT
+005000             AND BC-RESULT < BC-UPPER-LIMIT
+005100                 SET BC-IN-BAND TO TRUE
+005200         ELSE
+005300             SET BC-OUT-OF-BAND TO TRUE
+005400             MOVE "OUT OF BAND" TO BC-REJECT-REASON
+005500         END-IF
+005600     END-IF.
+005700     GOBACK.
