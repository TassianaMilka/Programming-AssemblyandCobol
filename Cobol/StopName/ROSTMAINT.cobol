@@ -0,0 +1,171 @@
+000100******************************************************************
+000200*                                                                *
+000300*   PROGRAM-ID : ROSTMAINT                                      *
+000400*   AUTHOR     : D. L. MERCER                                   *
+000500*   INSTALLATION : QC / SHIFT OPERATIONS                        *
+000600*   DATE-WRITTEN : 2026-02-09                                   *
+000700*   DATE-COMPILED:                                               *
+000800*                                                                *
+000900*   Maintenance transaction for the EMPROST employee roster      *
+001000*   that STOP-NAME reads.  Lets HR/security add a new hire,      *
+001100*   change an existing record, or deactivate someone without a  *
+001200*   recompile of STOP-NAME.  Reads maintenance transactions from *
+001300*   ROSTTRN (one RSTMREC per action) and applies them to         *
+001400*   EMPROST.                                                     *
+001500*                                                                *
+001600*   MODIFICATION HISTORY                                        *
+001700*   ------------------------------------------------------------*
+001800*   2026-02-09  DLM  Original program.                          *
+001850*   2026-08-09  DLM  Check WS-TRAN-STATUS after opening ROSTTRN  *
+001860*                    and fail cleanly instead of falling into    *
+001870*                    2100-READ-TRAN against an unopened file.     *
+001880*   2026-08-09  DLM  Removed the orphaned 9999-EXIT paragraph --  *
+001880*                    nothing PERFORMs or GOes TO it.               *
+001900******************************************************************
+002000 IDENTIFICATION DIVISION.
+002100 PROGRAM-ID. ROSTMAINT.
+002200 AUTHOR. D. L. MERCER.
+002300 INSTALLATION. QC SHIFT OPERATIONS.
+002400 DATE-WRITTEN. 2026-02-09.
+002500 DATE-COMPILED.
+002600 ENVIRONMENT DIVISION.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002850     SELECT STNPARM ASSIGN TO "STNPARM"
+002860         ORGANIZATION IS LINE SEQUENTIAL
+002870         FILE STATUS IS WS-PARM-STATUS.
+002900     SELECT ROSTTRN ASSIGN TO "ROSTTRN"
+003000         ORGANIZATION IS LINE SEQUENTIAL
+003100         FILE STATUS IS WS-TRAN-STATUS.
+003200     SELECT EMPROST ASSIGN TO WS-ROSTER-DSN
+003300         ORGANIZATION IS INDEXED
+003400         ACCESS MODE IS RANDOM
+003500         RECORD KEY IS RO-EMPLOYEE-ID
+003600         FILE STATUS IS WS-ROSTER-STATUS.
+003700 DATA DIVISION.
+003800 FILE SECTION.
+003850 FD  STNPARM
+003860     RECORDING MODE IS F.
+003870     COPY PARMREC.
+003900 FD  ROSTTRN
+004000     RECORDING MODE IS F.
+004100     COPY RSTMREC.
+004200 FD  EMPROST
+004300     RECORD CONTAINS 28 CHARACTERS.
+004400     COPY ROSTREC.
+004500 WORKING-STORAGE SECTION.
+004550 01  WS-PARM-STATUS           PIC X(02).
+004600 01  WS-TRAN-STATUS           PIC X(02).
+004700     88  WS-TRAN-OK                  VALUE "00".
+004800     88  WS-TRAN-EOF                 VALUE "10".
+004900 01  WS-ROSTER-STATUS         PIC X(02).
+004950 01  WS-ROSTER-DSN            PIC X(08) VALUE "EMPROST".
+005000 01  WS-END-OF-TRAN-SW        PIC X(01) VALUE "N".
+005100     88  WS-END-OF-TRAN              VALUE "Y".
+005200 LINKAGE SECTION.
+005300 PROCEDURE DIVISION.
+005400 0000-MAINLINE.
+005500     PERFORM 1000-INITIALIZE
+005600         THRU 1000-EXIT.
+005700     PERFORM 2000-PROCESS-ONE-TRAN
+005800         THRU 2000-EXIT
+005900         UNTIL WS-END-OF-TRAN.
+006000     PERFORM 8000-FINALIZE
+006100         THRU 8000-EXIT.
+006200     STOP RUN.
+006300 1000-INITIALIZE.
+006350     OPEN INPUT STNPARM.
+006360     IF WS-PARM-STATUS = "00"
+006370         READ STNPARM
+006380             AT END
+006390                 MOVE "EMPROST" TO WS-ROSTER-DSN
+006395             NOT AT END
+006396                 MOVE PM-ROSTER-DSN TO WS-ROSTER-DSN
+006397         END-READ
+006398     END-IF.
+006399     CLOSE STNPARM.
+006400     OPEN INPUT ROSTTRN.
+006420     IF NOT WS-TRAN-OK
+006440         DISPLAY "ROSTMAINT - UNABLE TO OPEN ROSTTRN, STATUS="
+006450             WS-TRAN-STATUS
+006460         MOVE 16 TO RETURN-CODE
+006480         STOP RUN
+006490     END-IF.
+006500     OPEN I-O EMPROST.
+006600     IF WS-ROSTER-STATUS = "35"
+006700         OPEN OUTPUT EMPROST
+006800         CLOSE EMPROST
+006900         OPEN I-O EMPROST
+007000     END-IF.
+007100     PERFORM 2100-READ-TRAN
+007200         THRU 2100-EXIT.
+007300 1000-EXIT.
+007400     EXIT.
+007500 2000-PROCESS-ONE-TRAN.
+007600     EVALUATE TRUE
+007700         WHEN RM-ADD-ACTION
+007800             PERFORM 2200-ADD-ROSTER-RECORD
+007900                 THRU 2200-EXIT
+008000         WHEN RM-CHANGE-ACTION
+008100             PERFORM 2300-CHANGE-ROSTER-RECORD
+008200                 THRU 2300-EXIT
+008300         WHEN RM-DEACTIVATE-ACTION
+008400             PERFORM 2400-DEACTIVATE-ROSTER-RECORD
+008500                 THRU 2400-EXIT
+008600         WHEN OTHER
+008700             DISPLAY "ROSTMAINT - INVALID ACTION CODE FOR "
+008800                 RM-EMPLOYEE-ID
+008900     END-EVALUATE.
+009000     PERFORM 2100-READ-TRAN
+009100         THRU 2100-EXIT.
+009200 2000-EXIT.
+009300     EXIT.
+009400 2100-READ-TRAN.
+009500     READ ROSTTRN
+009600         AT END
+009700             SET WS-END-OF-TRAN TO TRUE
+009800     END-READ.
+009900 2100-EXIT.
+010000     EXIT.
+010100 2200-ADD-ROSTER-RECORD.
+010200     MOVE RM-EMPLOYEE-ID TO RO-EMPLOYEE-ID.
+010300     MOVE RM-EMPLOYEE-NAME TO RO-EMPLOYEE-NAME.
+010400     MOVE RM-SHIFT-CODE TO RO-SHIFT-CODE.
+010500     MOVE RM-AUTH-FLAG TO RO-AUTH-FLAG.
+010600     WRITE RO-ROSTER-RECORD
+010700         INVALID KEY
+010800             DISPLAY "ROSTMAINT - DUPLICATE EMPLOYEE ID "
+010900                 RM-EMPLOYEE-ID
+011000     END-WRITE.
+011100 2200-EXIT.
+011200     EXIT.
+011300 2300-CHANGE-ROSTER-RECORD.
+011400     MOVE RM-EMPLOYEE-ID TO RO-EMPLOYEE-ID.
+011500     READ EMPROST
+011600         INVALID KEY
+011700             DISPLAY "ROSTMAINT - EMPLOYEE NOT ON FILE "
+011800                 RM-EMPLOYEE-ID
+011900         NOT INVALID KEY
+012000             MOVE RM-EMPLOYEE-NAME TO RO-EMPLOYEE-NAME
+012100             MOVE RM-SHIFT-CODE TO RO-SHIFT-CODE
+012200             MOVE RM-AUTH-FLAG TO RO-AUTH-FLAG
+012300             REWRITE RO-ROSTER-RECORD
+012400     END-READ.
+012500 2300-EXIT.
+012600     EXIT.
+012700 2400-DEACTIVATE-ROSTER-RECORD.
+012800     MOVE RM-EMPLOYEE-ID TO RO-EMPLOYEE-ID.
+012900     READ EMPROST
+013000         INVALID KEY
+013100             DISPLAY "ROSTMAINT - EMPLOYEE NOT ON FILE "
+013200                 RM-EMPLOYEE-ID
+013300         NOT INVALID KEY
+013400             SET RO-NOT-AUTHORIZED TO TRUE
+013500             REWRITE RO-ROSTER-RECORD
+013600     END-READ.
+013700 2400-EXIT.
+013800     EXIT.
+013900 8000-FINALIZE.
+014000     CLOSE ROSTTRN EMPROST.
+014100 8000-EXIT.
+014200     EXIT.
