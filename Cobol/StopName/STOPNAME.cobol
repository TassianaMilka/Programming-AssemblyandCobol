@@ -0,0 +1,258 @@
+000100******************************************************************
+000200*                                                                *
+000300*   PROGRAM-ID : STOPNAME                                       *
+000400*   AUTHOR     : D. L. MERCER                                   *
+000500*   INSTALLATION : QC / SHIFT OPERATIONS                        *
+000600*   DATE-WRITTEN : 2024-11-17                                   *
+000700*   DATE-COMPILED:                                               *
+000800*                                                                *
+000900*   Originally compared one ACCEPTed character against the two  *
+001000*   literals "Yan" and "Ayna".  Now sweeps a day's worth of      *
+001100*   clock-in/clock-out attempts from CLOCKTRN against the        *
+001200*   EMPROST employee roster, logs every decision to an audit     *
+001300*   trail, and produces one attendance log per shift.            *
+001400*                                                                *
+001500*   MODIFICATION HISTORY                                        *
+001600*   ------------------------------------------------------------*
+001700*   2026-02-09  DLM  Replaced the two hard-coded names with a    *
+001800*                    lookup against the EMPROST employee roster; *
+001900*                    displays Access granted/Access denied based *
+002000*                    on RO-AUTH-FLAG instead of a literal match.  *
+002100*   2026-02-09  DLM  Widened the name field to PIC X(20) (see     *
+002200*                    CLOKTRAN/ROSTREC) so a full name entered     *
+002300*                    end to end actually matches.                *
+002400*   2026-02-09  DLM  Added AUDITLOG - every decision is appended *
+002500*                    with name, timestamp, and granted/denied.    *
+002600*   2026-02-09  DLM  EMPROST dataset name now comes from the      *
+002700*                    STNPARM control card instead of being wired *
+002800*                    into the SELECT clause.                      *
+002900*   2026-02-09  DLM  Restructured from a single ACCEPT into a    *
+003000*                    loop over CLOCKTRN, a day's clock-in/out     *
+003100*                    attempts, writing one log per shift instead *
+003200*                    of a single pass/fail per run.               *
+003250*   2026-08-09  DLM  Renamed PROGRAM-ID from STOP-NAME to         *
+003260*                    STOPNAME -- a hyphen is not a legal          *
+003270*                    external-symbol character and the old name  *
+003280*                    did not reliably match the load module the  *
+003290*                    NIGHTLY JCL's EXEC PGM=STOPNAME expects.      *
+003295*   2026-08-09  DLM  The clock-in name is now compared against    *
+003296*                    the roster's name for that ID before the     *
+003297*                    authorization flag is even looked at, so a   *
+003298*                    valid ID paired with an arbitrary name is    *
+003299*                    denied and logged as such.                   *
+003301*   2026-08-09  DLM  CLOGSH1/CLOGSH2/CLOGSH3 now get the same    *
+003302*                    open-status check EMPROST/CLOCKTRN already  *
+003303*                    had -- a bad DD behind any of the three     *
+003304*                    was otherwise going to surface as an        *
+003305*                    uncontrolled abend on the first WRITE.      *
+003306*   2026-08-09  DLM  Removed the orphaned 9999-EXIT paragraph -- *
+003306*                    nothing PERFORMs or GOes TO it.              *
+003310******************************************************************
+003400 IDENTIFICATION DIVISION.
+003500 PROGRAM-ID. STOPNAME.
+003600 AUTHOR. D. L. MERCER.
+003700 INSTALLATION. QC SHIFT OPERATIONS.
+003800 DATE-WRITTEN. 2024-11-17.
+003900 DATE-COMPILED.
+004000 ENVIRONMENT DIVISION.
+004100 INPUT-OUTPUT SECTION.
+004200 FILE-CONTROL.
+004300     SELECT STNPARM ASSIGN TO "STNPARM"
+004400         ORGANIZATION IS LINE SEQUENTIAL
+004500         FILE STATUS IS WS-PARM-STATUS.
+004600     SELECT EMPROST ASSIGN TO WS-ROSTER-DSN
+004700         ORGANIZATION IS INDEXED
+004800         ACCESS MODE IS RANDOM
+004900         RECORD KEY IS RO-EMPLOYEE-ID
+005000         FILE STATUS IS WS-ROSTER-STATUS.
+005100     SELECT CLOCKTRN ASSIGN TO "CLOCKTRN"
+005200         ORGANIZATION IS LINE SEQUENTIAL
+005300         FILE STATUS IS WS-CLOCK-STATUS.
+005400     SELECT AUDITLOG ASSIGN TO "AUDITLOG"
+005500         ORGANIZATION IS LINE SEQUENTIAL
+005600         FILE STATUS IS WS-AUDIT-STATUS.
+005700     SELECT CLOGSH1 ASSIGN TO "CLOGSH1"
+005800         ORGANIZATION IS LINE SEQUENTIAL
+005820         FILE STATUS IS WS-CLOGSH1-STATUS.
+005900     SELECT CLOGSH2 ASSIGN TO "CLOGSH2"
+006000         ORGANIZATION IS LINE SEQUENTIAL
+006020         FILE STATUS IS WS-CLOGSH2-STATUS.
+006100     SELECT CLOGSH3 ASSIGN TO "CLOGSH3"
+006200         ORGANIZATION IS LINE SEQUENTIAL
+006220         FILE STATUS IS WS-CLOGSH3-STATUS.
+006300 DATA DIVISION.
+006400 FILE SECTION.
+006500 FD  STNPARM
+006600     RECORDING MODE IS F.
+006700     COPY PARMREC.
+006800 FD  EMPROST
+006900     RECORD CONTAINS 28 CHARACTERS.
+007000     COPY ROSTREC.
+007100 FD  CLOCKTRN
+007200     RECORDING MODE IS F.
+007300     COPY CLOKTRAN.
+007400 FD  AUDITLOG
+007500     RECORDING MODE IS F.
+007600     COPY AUDITREC.
+007700 FD  CLOGSH1
+007800     RECORDING MODE IS F.
+007900 01  CL1-LOG-LINE             PIC X(80).
+008000 FD  CLOGSH2
+008100     RECORDING MODE IS F.
+008200 01  CL2-LOG-LINE             PIC X(80).
+008300 FD  CLOGSH3
+008400     RECORDING MODE IS F.
+008500 01  CL3-LOG-LINE             PIC X(80).
+008600 WORKING-STORAGE SECTION.
+008700 01  WS-PARM-STATUS           PIC X(02).
+008800 01  WS-ROSTER-STATUS         PIC X(02).
+008900     88  WS-ROSTER-FOUND             VALUE "00".
+009000     88  WS-ROSTER-NOT-FOUND         VALUE "23".
+009100 01  WS-CLOCK-STATUS          PIC X(02).
+009200     88  WS-CLOCK-OK                 VALUE "00".
+009300     88  WS-CLOCK-EOF                VALUE "10".
+009400 01  WS-AUDIT-STATUS          PIC X(02).
+009410 01  WS-CLOGSH1-STATUS        PIC X(02).
+009420     88  WS-CLOGSH1-OK               VALUE "00".
+009430 01  WS-CLOGSH2-STATUS        PIC X(02).
+009440     88  WS-CLOGSH2-OK               VALUE "00".
+009450 01  WS-CLOGSH3-STATUS        PIC X(02).
+009460     88  WS-CLOGSH3-OK               VALUE "00".
+009500 01  WS-ROSTER-DSN            PIC X(08) VALUE "EMPROST".
+009600 01  WS-END-OF-CLOCK-SW       PIC X(01) VALUE "N".
+009700     88  WS-END-OF-CLOCK             VALUE "Y".
+009800 01  WS-DECISION              PIC X(07).
+009900 01  WS-LOG-LINE              PIC X(80).
+010000 LINKAGE SECTION.
+010100 PROCEDURE DIVISION.
+010200 0000-MAINLINE.
+010300     PERFORM 1000-INITIALIZE
+010400         THRU 1000-EXIT.
+010500     PERFORM 2000-PROCESS-ONE-CLOCK-ENTRY
+010600         THRU 2000-EXIT
+010700         UNTIL WS-END-OF-CLOCK.
+010800     PERFORM 8000-FINALIZE
+010900         THRU 8000-EXIT.
+011000     STOP RUN.
+011100 1000-INITIALIZE.
+011200     OPEN INPUT STNPARM.
+011300     IF WS-PARM-STATUS = "00"
+011400         READ STNPARM
+011500             AT END
+011600                 MOVE "EMPROST" TO WS-ROSTER-DSN
+011700             NOT AT END
+011800                 MOVE PM-ROSTER-DSN TO WS-ROSTER-DSN
+011900         END-READ
+012000     END-IF.
+012100     CLOSE STNPARM.
+012150     OPEN INPUT EMPROST.
+012160     IF NOT WS-ROSTER-FOUND
+012170         DISPLAY "STOPNAME - UNABLE TO OPEN EMPROST, STATUS="
+012180             WS-ROSTER-STATUS
+012190         MOVE 16 TO RETURN-CODE
+012195         STOP RUN
+012196     END-IF.
+012200     OPEN INPUT CLOCKTRN.
+012210     IF NOT WS-CLOCK-OK
+012220         DISPLAY "STOPNAME - UNABLE TO OPEN CLOCKTRN, STATUS="
+012230             WS-CLOCK-STATUS
+012240         MOVE 16 TO RETURN-CODE
+012250         STOP RUN
+012260     END-IF.
+012400     OPEN EXTEND AUDITLOG.
+012500     IF WS-AUDIT-STATUS NOT = "00"
+012600         OPEN OUTPUT AUDITLOG
+012700     END-IF.
+012800     OPEN OUTPUT CLOGSH1.
+012810     IF NOT WS-CLOGSH1-OK
+012812         DISPLAY "STOPNAME - UNABLE TO OPEN CLOGSH1, STATUS="
+012814             WS-CLOGSH1-STATUS
+012816         MOVE 16 TO RETURN-CODE
+012818         STOP RUN
+012820     END-IF.
+012900     OPEN OUTPUT CLOGSH2.
+012910     IF NOT WS-CLOGSH2-OK
+012912         DISPLAY "STOPNAME - UNABLE TO OPEN CLOGSH2, STATUS="
+012914             WS-CLOGSH2-STATUS
+012916         MOVE 16 TO RETURN-CODE
+012918         STOP RUN
+012920     END-IF.
+013000     OPEN OUTPUT CLOGSH3.
+013010     IF NOT WS-CLOGSH3-OK
+013012         DISPLAY "STOPNAME - UNABLE TO OPEN CLOGSH3, STATUS="
+013014             WS-CLOGSH3-STATUS
+013016         MOVE 16 TO RETURN-CODE
+013018         STOP RUN
+013020     END-IF.
+013100     PERFORM 2100-READ-CLOCK-TRANS
+013200         THRU 2100-EXIT.
+013300 1000-EXIT.
+013400     EXIT.
+013500 2000-PROCESS-ONE-CLOCK-ENTRY.
+013600     MOVE CK-EMPLOYEE-ID TO RO-EMPLOYEE-ID.
+013700     READ EMPROST
+013800         INVALID KEY
+013900             MOVE "DENIED " TO WS-DECISION
+014000         NOT INVALID KEY
+014050             IF CK-EMPLOYEE-NAME NOT = RO-EMPLOYEE-NAME
+014060                 MOVE "DENIED " TO WS-DECISION
+014070             ELSE
+014100                 IF RO-AUTHORIZED
+014200                     MOVE "GRANTED" TO WS-DECISION
+014300                 ELSE
+014400                     MOVE "DENIED " TO WS-DECISION
+014450                 END-IF
+014480             END-IF
+014600     END-READ.
+014700     IF WS-DECISION = "GRANTED"
+014800         DISPLAY "Access granted"
+014900     ELSE
+015000         DISPLAY "Access denied"
+015100     END-IF.
+015200     PERFORM 2200-WRITE-AUDIT-RECORD
+015300         THRU 2200-EXIT.
+015400     PERFORM 2300-WRITE-SHIFT-LOG
+015500         THRU 2300-EXIT.
+015600     PERFORM 2100-READ-CLOCK-TRANS
+015700         THRU 2100-EXIT.
+015800 2000-EXIT.
+015900     EXIT.
+016000 2100-READ-CLOCK-TRANS.
+016100     READ CLOCKTRN
+016200         AT END
+016300             SET WS-END-OF-CLOCK TO TRUE
+016400     END-READ.
+016500 2100-EXIT.
+016600     EXIT.
+016700 2200-WRITE-AUDIT-RECORD.
+016800     MOVE SPACES TO AU-AUDIT-RECORD.
+016900     MOVE CK-EMPLOYEE-ID TO AU-EMPLOYEE-ID.
+017000     MOVE CK-EMPLOYEE-NAME TO AU-EMPLOYEE-NAME.
+017100     MOVE CK-TIMESTAMP TO AU-TIMESTAMP.
+017200     MOVE CK-SHIFT-CODE TO AU-SHIFT-CODE.
+017300     MOVE WS-DECISION TO AU-DECISION.
+017400     WRITE AU-AUDIT-RECORD.
+017500 2200-EXIT.
+017600     EXIT.
+017700 2300-WRITE-SHIFT-LOG.
+017800     MOVE SPACES TO WS-LOG-LINE.
+017900     STRING CK-EMPLOYEE-ID " " CK-EMPLOYEE-NAME " "
+018000         CK-ACTION-CODE " " CK-TIMESTAMP " " WS-DECISION
+018100         DELIMITED BY SIZE INTO WS-LOG-LINE.
+018200     EVALUATE CK-SHIFT-CODE
+018300         WHEN "1"
+018400             MOVE WS-LOG-LINE TO CL1-LOG-LINE
+018500             WRITE CL1-LOG-LINE
+018600         WHEN "2"
+018700             MOVE WS-LOG-LINE TO CL2-LOG-LINE
+018800             WRITE CL2-LOG-LINE
+018900         WHEN OTHER
+019000             MOVE WS-LOG-LINE TO CL3-LOG-LINE
+019100             WRITE CL3-LOG-LINE
+019200     END-EVALUATE.
+019300 2300-EXIT.
+019400     EXIT.
+019500 8000-FINALIZE.
+019600     CLOSE EMPROST CLOCKTRN AUDITLOG CLOGSH1 CLOGSH2 CLOGSH3.
+019700 8000-EXIT.
+019800     EXIT.
