@@ -0,0 +1,63 @@
+//NIGHTLY  JOB (ACCTNO),'QC NIGHTLY RUN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*
+//*  NIGHTLY - CHAIN THE COUNTING REPORT, THE BAND CHECK, AND THE
+//*            ROSTER ACCESS SWEEP INTO ONE SUBMITTED JOB.
+//*
+//*  EACH OF THESE USED TO BE COMPILED AND RUN BY HAND FROM A
+//*  TERMINAL.  NONE OF THE FOUR PROGRAMS ABENDS ON A BAD OPEN OR
+//*  BAD INPUT -- EACH FAILS BY MOVING 16 TO RETURN-CODE AND DOING
+//*  A NORMAL STOP RUN.  COND= ON EVERY DOWNSTREAM STEP TESTS THE
+//*  RETURN CODE OF EACH PRIOR STEP AND BYPASSES THE REST OF THE
+//*  CHAIN IF ANY OF THEM CAME BACK NON-ZERO.
+//*
+//*  MODIFICATION HISTORY
+//*  --------------------------------------------------------------
+//*  2026-02-09  DLM  ORIGINAL JOB STREAM.
+//*  2026-08-09  DLM  ADDED COND= ON EACH DOWNSTREAM STEP -- NONE OF
+//*                    THE CALLED PROGRAMS ABENDS ON FAILURE, SO THE
+//*                    CHAIN DID NOT ACTUALLY STOP EARLY WITHOUT IT.
+//*  2026-08-09  DLM  CHANGED EVERY DD BACKING A FILE ITS STEP OPENS
+//*                    FOR OUTPUT FROM DISP=SHR TO DISP=OLD -- SHR IS
+//*                    FOR CONCURRENT READERS, NOT A DATASET A STEP
+//*                    IS ABOUT TO TRUNCATE AND REWRITE.
+//*
+//LOOPCNT  EXEC PGM=LOOPNUM
+//STEPLIB  DD   DSN=QC.PROD.LOADLIB,DISP=SHR
+//LOOPCTL  DD   DSN=QC.PROD.CNTLCRD(LOOPCTL),DISP=SHR
+//LOOPRPT  DD   DSN=QC.PROD.REPORTS(LOOPRPT),DISP=OLD
+//LOOPRST  DD   DSN=QC.PROD.RESTART(LOOPRST),DISP=OLD
+//LOOPSTAT DD   DSN=QC.PROD.STATS(LOOPSTAT),DISP=OLD
+//SYSOUT   DD   SYSOUT=*
+//*
+//BANDCHK  EXEC PGM=IFANDELSE,COND=(0,NE,LOOPCNT)
+//STEPLIB  DD   DSN=QC.PROD.LOADLIB,DISP=SHR
+//IFPARM   DD   DSN=QC.PROD.CNTLCRD(IFPARM),DISP=SHR
+//TRANIN1  DD   DSN=QC.PROD.READINGS(STATION1),DISP=SHR
+//TRANIN2  DD   DSN=QC.PROD.READINGS(STATION2),DISP=SHR
+//TRANIN3  DD   DSN=QC.PROD.READINGS(STATION3),DISP=SHR
+//SORTWK   DD   UNIT=SYSDA,SPACE=(TRK,(5,5))
+//TRANSRT  DD   DSN=QC.PROD.READINGS(SORTED),DISP=OLD
+//BANDRPT  DD   DSN=QC.PROD.REPORTS(BANDRPT),DISP=OLD
+//REJECTS  DD   DSN=QC.PROD.REPORTS(REJECTS),DISP=OLD
+//BANDSTAT DD   DSN=QC.PROD.STATS(BANDSTAT),DISP=OLD
+//SYSOUT   DD   SYSOUT=*
+//*
+//ROSTSWP  EXEC PGM=STOPNAME,COND=((0,NE,LOOPCNT),(0,NE,BANDCHK))
+//STEPLIB  DD   DSN=QC.PROD.LOADLIB,DISP=SHR
+//STNPARM  DD   DSN=QC.PROD.CNTLCRD(STNPARM),DISP=SHR
+//EMPROST  DD   DSN=QC.PROD.ROSTER(EMPROST),DISP=SHR
+//CLOCKTRN DD   DSN=QC.PROD.ATTEND(CLOCKTRN),DISP=SHR
+//AUDITLOG DD   DSN=QC.PROD.AUDIT(AUDITLOG),DISP=MOD
+//CLOGSH1  DD   DSN=QC.PROD.ATTEND(CLOGSH1),DISP=OLD
+//CLOGSH2  DD   DSN=QC.PROD.ATTEND(CLOGSH2),DISP=OLD
+//CLOGSH3  DD   DSN=QC.PROD.ATTEND(CLOGSH3),DISP=OLD
+//SYSOUT   DD   SYSOUT=*
+//*
+//RECON    EXEC PGM=LOOPRECN,COND=((0,NE,LOOPCNT),(0,NE,BANDCHK),
+//             (0,NE,ROSTSWP))
+//STEPLIB  DD   DSN=QC.PROD.LOADLIB,DISP=SHR
+//LOOPSTAT DD   DSN=QC.PROD.STATS(LOOPSTAT),DISP=SHR
+//BANDSTAT DD   DSN=QC.PROD.STATS(BANDSTAT),DISP=SHR
+//RECONRPT DD   DSN=QC.PROD.REPORTS(RECONRPT),DISP=OLD
+//SYSOUT   DD   SYSOUT=*
