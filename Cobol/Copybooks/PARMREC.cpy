@@ -0,0 +1,32 @@
+      ******************************************************************
+      *                                                                *
+      *  PARMREC.CPY                                                  *
+      *                                                                *
+      *  Shared control-card layout read once at start-up by every    *
+      *  batch program in this suite (LOOPNUM, IFANDELSE, STOP-NAME,  *
+      *  ROSTMAINT, LOOPRECN).  One control record drives the loop    *
+      *  range, the band-check thresholds, the shift, the mode, and   *
+      *  the dataset names that used to be hard-coded in each source. *
+      *                                                                *
+      *  Modification History                                        *
+      *  ----------------------------------------------------------   *
+      *  2026-02-09  DLM  Original layout.                            *
+      *                                                                *
+      ******************************************************************
+       01  PM-PARM-RECORD.
+           05  PM-SHIFT-CODE           PIC X(01).
+               88  PM-SHIFT-1ST                VALUE '1'.
+               88  PM-SHIFT-2ND                VALUE '2'.
+               88  PM-SHIFT-3RD                VALUE '3'.
+           05  PM-MODE-FLAG             PIC X(01).
+               88  PM-MODE-BATCH               VALUE 'B'.
+               88  PM-MODE-INTERACTIVE         VALUE 'I'.
+           05  PM-LOOP-START            PIC 9(05).
+           05  PM-LOOP-END              PIC 9(05).
+           05  PM-CHECKPOINT-INT        PIC 9(05).
+           05  PM-BAND-LOWER            PIC 9(05).
+           05  PM-BAND-UPPER            PIC 9(05).
+           05  PM-ROSTER-DSN            PIC X(08).
+           05  PM-REPORT-DSN            PIC X(08).
+           05  PM-EXPECTED-VOLUME       PIC 9(07).
+           05  FILLER                   PIC X(20).
