@@ -0,0 +1,21 @@
+      ******************************************************************
+      *                                                                *
+      *  CLOKTRAN.CPY                                                 *
+      *                                                                *
+      *  One clock-in or clock-out attempt for the STOP-NAME shift    *
+      *  sweep.  A day's worth of these are read and matched against  *
+      *  the roster to build the per-shift attendance log.            *
+      *                                                                *
+      *  Modification History                                        *
+      *  ----------------------------------------------------------   *
+      *  2026-02-09  DLM  Original layout.                            *
+      *                                                                *
+      ******************************************************************
+       01  CK-CLOCK-TRANS.
+           05  CK-EMPLOYEE-ID           PIC X(06).
+           05  CK-EMPLOYEE-NAME         PIC X(20).
+           05  CK-ACTION-CODE           PIC X(02).
+               88  CK-CLOCK-IN                 VALUE 'CI'.
+               88  CK-CLOCK-OUT                VALUE 'CO'.
+           05  CK-TIMESTAMP             PIC X(14).
+           05  CK-SHIFT-CODE            PIC X(01).
