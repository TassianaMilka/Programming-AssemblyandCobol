@@ -0,0 +1,22 @@
+      ******************************************************************
+      *                                                                *
+      *  RSTMREC.CPY                                                  *
+      *                                                                *
+      *  One roster maintenance transaction processed by ROSTMAINT:   *
+      *  add a new hire, change an existing record, or deactivate a   *
+      *  roster entry without recompiling STOP-NAME.                  *
+      *                                                                *
+      *  Modification History                                        *
+      *  ----------------------------------------------------------   *
+      *  2026-02-09  DLM  Original layout.                            *
+      *                                                                *
+      ******************************************************************
+       01  RM-MAINT-TRANS.
+           05  RM-ACTION-CODE           PIC X(01).
+               88  RM-ADD-ACTION               VALUE 'A'.
+               88  RM-CHANGE-ACTION            VALUE 'C'.
+               88  RM-DEACTIVATE-ACTION        VALUE 'D'.
+           05  RM-EMPLOYEE-ID           PIC X(06).
+           05  RM-EMPLOYEE-NAME         PIC X(20).
+           05  RM-SHIFT-CODE            PIC X(01).
+           05  RM-AUTH-FLAG             PIC X(01).
