@@ -0,0 +1,21 @@
+      ******************************************************************
+      *                                                                *
+      *  ROSTREC.CPY                                                  *
+      *                                                                *
+      *  Employee roster master record.  Keyed by RO-EMPLOYEE-ID.     *
+      *  STOP-NAME looks an entered name up against this file instead *
+      *  of the two names that used to be wired into the source, and  *
+      *  ROSTMAINT is the only program that should ever write to it.  *
+      *                                                                *
+      *  Modification History                                        *
+      *  ----------------------------------------------------------   *
+      *  2026-02-09  DLM  Original layout.                            *
+      *                                                                *
+      ******************************************************************
+       01  RO-ROSTER-RECORD.
+           05  RO-EMPLOYEE-ID           PIC X(06).
+           05  RO-EMPLOYEE-NAME         PIC X(20).
+           05  RO-SHIFT-CODE            PIC X(01).
+           05  RO-AUTH-FLAG             PIC X(01).
+               88  RO-AUTHORIZED               VALUE 'Y'.
+               88  RO-NOT-AUTHORIZED           VALUE 'N'.
