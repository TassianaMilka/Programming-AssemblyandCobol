@@ -0,0 +1,19 @@
+      ******************************************************************
+      *                                                                *
+      *  TRANREC.CPY                                                  *
+      *                                                                *
+      *  One QC reading collected off the floor and fed into the      *
+      *  IFANDELSE batch band check.  NUM1/NUM2 are kept as PIC X on  *
+      *  the way in so the validation paragraph can test for valid    *
+      *  unsigned numeric data before any arithmetic is attempted.    *
+      *                                                                *
+      *  Modification History                                        *
+      *  ----------------------------------------------------------   *
+      *  2026-02-09  DLM  Original layout.                            *
+      *                                                                *
+      ******************************************************************
+       01  TR-TRANS-RECORD.
+           05  TR-STATION-ID            PIC X(05).
+           05  TR-TIMESTAMP             PIC X(14).
+           05  TR-NUM1                  PIC X(04).
+           05  TR-NUM2                  PIC X(04).
