@@ -0,0 +1,18 @@
+      ******************************************************************
+      *                                                                *
+      *  AUDITREC.CPY                                                 *
+      *                                                                *
+      *  One line appended to the STOP-NAME access-decision audit     *
+      *  trail for every name looked up, granted or denied.           *
+      *                                                                *
+      *  Modification History                                        *
+      *  ----------------------------------------------------------   *
+      *  2026-02-09  DLM  Original layout.                            *
+      *                                                                *
+      ******************************************************************
+       01  AU-AUDIT-RECORD.
+           05  AU-EMPLOYEE-ID           PIC X(06).
+           05  AU-EMPLOYEE-NAME         PIC X(20).
+           05  AU-TIMESTAMP             PIC X(14).
+           05  AU-SHIFT-CODE            PIC X(01).
+           05  AU-DECISION              PIC X(07).
