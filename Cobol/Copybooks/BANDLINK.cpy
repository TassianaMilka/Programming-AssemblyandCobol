@@ -0,0 +1,26 @@
+      ******************************************************************
+      *                                                                *
+      *  BANDLINK.CPY                                                 *
+      *                                                                *
+      *  LINKAGE parameter area passed CALL-by-reference to BANDCHK,  *
+      *  the one callable module that decides whether NUM1 + NUM2     *
+      *  falls inside the configured band.  Shared by every program   *
+      *  that CALLs BANDCHK so the band rule is applied identically   *
+      *  everywhere instead of being re-typed in each caller.         *
+      *                                                                *
+      *  Modification History                                        *
+      *  ----------------------------------------------------------   *
+      *  2026-02-09  DLM  Original layout.                            *
+      *                                                                *
+      ******************************************************************
+       01  BC-LINK-AREA.
+           05  BC-NUM1                  PIC 9(04).
+           05  BC-NUM2                  PIC 9(04).
+           05  BC-LOWER-LIMIT           PIC 9(05).
+           05  BC-UPPER-LIMIT           PIC 9(05).
+           05  BC-RESULT                PIC 9(05).
+           05  BC-STATUS-FLAG           PIC X(01).
+               88  BC-IN-BAND                  VALUE 'I'.
+               88  BC-OUT-OF-BAND              VALUE 'O'.
+               88  BC-REJECTED                 VALUE 'R'.
+           05  BC-REJECT-REASON         PIC X(20).
