@@ -0,0 +1,19 @@
+      ******************************************************************
+      *                                                                *
+      *  STATREC.CPY                                                  *
+      *                                                                *
+      *  One volume record dropped by a batch step for LOOPRECN to    *
+      *  pick up later.  LOOPNUM drops its iteration count, IFANDELSE  *
+      *  drops its processed-transaction count, and LOOPRECN compares *
+      *  expected against actual so a short or doubled input file     *
+      *  does not quietly pass as a clean night's run.                *
+      *                                                                *
+      *  Modification History                                        *
+      *  ----------------------------------------------------------   *
+      *  2026-02-09  DLM  Original layout.                            *
+      *                                                                *
+      ******************************************************************
+       01  RC-STAT-RECORD.
+           05  RC-SOURCE-ID             PIC X(08).
+           05  RC-EXPECTED-COUNT        PIC 9(07).
+           05  RC-ACTUAL-COUNT          PIC 9(07).
