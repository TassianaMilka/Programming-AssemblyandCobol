@@ -1,20 +1,282 @@
-
-      *Create one perform until ws-count > ws-limit the 0 - 10.
-
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. LoopNumers.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION. 
-       01 WS-COUNT PIC 9(02) VALUE 0.
-       01 WS-LIMIT PIC 9(02) VALUE 10.
-       PROCEDURE DIVISION.
-       
-           PERFORM UNTIL WS-COUNT > WS-LIMIT
-               DISPLAY 'Numbers 0 - 10: ' WS-COUNT
-               ADD 1 TO WS-COUNT
-        
-           END-PERFORM.  
-
-             DISPLAY "Loop stop."
-
-           STOP RUN.
+000100******************************************************************
+000200*                                                                *
+000300*   PROGRAM-ID : LOOPNUM  (LoopNumers)                          *
+000400*   AUTHOR     : D. L. MERCER                                   *
+000500*   INSTALLATION : QC / SHIFT OPERATIONS                        *
+000600*   DATE-WRITTEN : 2024-11-03                                   *
+000700*   DATE-COMPILED:                                               *
+000800*                                                                *
+000900*   Counts from a start value through an end value and reports  *
+001000*   each value, a running total, and a grand total.  The range  *
+001100*   used to be hard-coded as 0 through 10; it now comes from a  *
+001200*   control card (PARMREC) so the same load module serves every *
+001300*   shift's range without a recompile.                          *
+001400*                                                                *
+001500*   MODIFICATION HISTORY                                        *
+001600*   ------------------------------------------------------------*
+001700*   2026-02-09  DLM  Read start/end/shift from LOOPCTL control   *
+001800*                    card instead of hard-coded WS-COUNT/LIMIT.  *
+001900*   2026-02-09  DLM  Write detail/total lines to LOOPRPT report  *
+002000*                    file with heading and footer in place of    *
+002100*                    console DISPLAY.                            *
+002200*   2026-02-09  DLM  Checkpoint WS-COUNT to LOOPRST every N       *
+002300*                    iterations; resume from last checkpoint on  *
+002400*                    restart after an abend.                     *
+002500*   2026-02-09  DLM  Added iteration/sum/average trailer after   *
+002600*                    the "LOOP STOP." line.                      *
+002700*   2026-02-09  DLM  Added run-date/shift header and a page      *
+002800*                    break every 60 lines.                       *
+002900*   2026-02-09  DLM  Drop iteration count to LOOPSTAT for the    *
+003000*                    nightly reconciliation step.                *
+003020*   2026-08-09  DLM  Checkpoint/restore WS-RUNNING-TOTAL and      *
+003040*                    WS-ITERATION-COUNT along with WS-COUNT -- a  *
+003050*                    restart that resumed mid-range was dropping  *
+003060*                    the pre-restart total/count from the trailer *
+003070*                    and from the LOOPSTAT drop RECON reads.       *
+003080*   2026-08-09  DLM  Dropped the console DISPLAY of "LOOP STOP."  *
+003090*                    -- LOOPRPT is the sole output channel now.   *
+003095*   2026-08-09  DLM  Added the same open-status check on         *
+003096*                    LOOPSTAT that LOOPRPT already had --  a bad  *
+003097*                    DD was otherwise going to surface as an      *
+003098*                    uncontrolled abend on the first WRITE.        *
+003099*   2026-08-09  DLM  Removed the orphaned 9999-EXIT paragraph -- *
+003099*                    nothing PERFORMs or GOes TO it.              *
+003100******************************************************************
+003200 IDENTIFICATION DIVISION.
+003300 PROGRAM-ID. LOOPNUM.
+003400 AUTHOR. D. L. MERCER.
+003500 INSTALLATION. QC SHIFT OPERATIONS.
+003600 DATE-WRITTEN. 2024-11-03.
+003700 DATE-COMPILED.
+003800 ENVIRONMENT DIVISION.
+003900 CONFIGURATION SECTION.
+004000 SPECIAL-NAMES.
+004100     C01 IS NEW-PAGE.
+004200 INPUT-OUTPUT SECTION.
+004300 FILE-CONTROL.
+004400     SELECT LOOPCTL ASSIGN TO "LOOPCTL"
+004500         ORGANIZATION IS LINE SEQUENTIAL
+004600         FILE STATUS IS WS-CTL-STATUS.
+004700     SELECT LOOPRPT ASSIGN TO WS-REPORT-DSN
+004800         ORGANIZATION IS LINE SEQUENTIAL
+004900         FILE STATUS IS WS-RPT-STATUS.
+005000     SELECT LOOPRST ASSIGN TO "LOOPRST"
+005100         ORGANIZATION IS LINE SEQUENTIAL
+005200         FILE STATUS IS WS-RST-STATUS.
+005300     SELECT LOOPSTAT ASSIGN TO "LOOPSTAT"
+005400         ORGANIZATION IS LINE SEQUENTIAL
+005500         FILE STATUS IS WS-STAT-STATUS.
+005600 DATA DIVISION.
+005700 FILE SECTION.
+005800 FD  LOOPCTL
+005900     RECORDING MODE IS F.
+006000     COPY PARMREC.
+006200 FD  LOOPRPT
+006300     RECORDING MODE IS F.
+006400 01  LR-REPORT-LINE           PIC X(80).
+006500 FD  LOOPRST
+006600     RECORDING MODE IS F.
+006700 01  LR-RESTART-LINE.
+006710     05  LR-RESTART-COUNT     PIC 9(05).
+006720     05  LR-RESTART-TOTAL     PIC 9(09).
+006730     05  LR-RESTART-ITER      PIC 9(07).
+006800 FD  LOOPSTAT
+006900     RECORDING MODE IS F.
+007000     COPY STATREC.
+007200 WORKING-STORAGE SECTION.
+007300 01  WS-CTL-STATUS            PIC X(02).
+007400     88  WS-CTL-OK                   VALUE '00'.
+007500     88  WS-CTL-EOF                  VALUE '10'.
+007600 01  WS-RPT-STATUS            PIC X(02).
+007700 01  WS-RST-STATUS            PIC X(02).
+007800     88  WS-RST-OK                   VALUE '00'.
+007900 01  WS-STAT-STATUS           PIC X(02).
+007910     88  WS-STAT-OK                  VALUE '00'.
+007950 01  WS-REPORT-DSN            PIC X(08) VALUE "LOOPRPT".
+008000 01  WS-COUNT                 PIC 9(05) VALUE 0.
+008100 01  WS-LIMIT                 PIC 9(05) VALUE 10.
+008200 01  WS-CHECKPOINT-INT        PIC 9(05) VALUE 0.
+008300 01  WS-CHECKPOINT-TALLY      PIC 9(05) VALUE 0 COMP.
+008400 01  WS-RESTARTED-SW          PIC X(01) VALUE 'N'.
+008500     88  WS-RESTARTED-FROM-CKPT      VALUE 'Y'.
+008600 01  WS-RUNNING-TOTAL         PIC 9(09) VALUE 0.
+008700 01  WS-ITERATION-COUNT       PIC 9(07) VALUE 0 COMP.
+008800 01  WS-LINES-ON-PAGE         PIC 9(03) VALUE 0 COMP.
+008900 01  WS-PAGE-NUMBER           PIC 9(03) VALUE 1 COMP.
+009000 01  WS-MAX-LINES-PER-PAGE    PIC 9(03) VALUE 60 COMP.
+009100 01  WS-RUN-DATE              PIC 9(08).
+009200 01  WS-RUN-DATE-R REDEFINES WS-RUN-DATE.
+009300     05  WS-RUN-YYYY          PIC 9(04).
+009400     05  WS-RUN-MM            PIC 9(02).
+009500     05  WS-RUN-DD            PIC 9(02).
+009600 01  WS-AVERAGE               PIC 9(07)V99.
+009700 01  WS-EDIT-COUNT            PIC ZZZZ9.
+009800 01  WS-EDIT-TOTAL            PIC ZZZZZZZZ9.
+009900 01  WS-EDIT-ITER             PIC ZZZZZZ9.
+010000 01  WS-EDIT-AVG              PIC ZZZZZ9.99.
+010050 01  WS-EDIT-PAGE             PIC ZZ9.
+010100 PROCEDURE DIVISION.
+010200 0000-MAINLINE.
+010300     PERFORM 1000-INITIALIZE
+010400         THRU 1000-EXIT.
+010500     PERFORM 2000-PROCESS-LOOP
+010600         THRU 2000-EXIT
+010700         UNTIL WS-COUNT > WS-LIMIT.
+010800     PERFORM 8000-FINALIZE
+010900         THRU 8000-EXIT.
+011000     STOP RUN.
+011100 1000-INITIALIZE.
+011200     OPEN INPUT LOOPCTL.
+011300     IF WS-CTL-STATUS = "00"
+011400         READ LOOPCTL
+011500             AT END
+011600                 MOVE 0 TO PM-LOOP-START
+011700                 MOVE 10 TO PM-LOOP-END
+011800                 MOVE 0 TO PM-CHECKPOINT-INT
+011900                 MOVE "1" TO PM-SHIFT-CODE
+011950                 MOVE "LOOPRPT" TO PM-REPORT-DSN
+012000         END-READ
+012100     ELSE
+012200         MOVE 0 TO PM-LOOP-START
+012300         MOVE 10 TO PM-LOOP-END
+012400         MOVE 0 TO PM-CHECKPOINT-INT
+012500         MOVE "1" TO PM-SHIFT-CODE
+012550         MOVE "LOOPRPT" TO PM-REPORT-DSN
+012600     END-IF.
+012700     CLOSE LOOPCTL.
+012800     MOVE PM-LOOP-START TO WS-COUNT.
+012900     MOVE PM-LOOP-END TO WS-LIMIT.
+013000     MOVE PM-CHECKPOINT-INT TO WS-CHECKPOINT-INT.
+013050     MOVE PM-REPORT-DSN TO WS-REPORT-DSN.
+013100     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+013200     OPEN INPUT LOOPRST.
+013300     IF WS-RST-STATUS = "00"
+013400         READ LOOPRST
+013500             AT END
+013600                 CONTINUE
+013700             NOT AT END
+013800                 MOVE LR-RESTART-COUNT TO WS-COUNT
+013810                 MOVE LR-RESTART-TOTAL TO WS-RUNNING-TOTAL
+013820                 MOVE LR-RESTART-ITER TO WS-ITERATION-COUNT
+013900                 SET WS-RESTARTED-FROM-CKPT TO TRUE
+014000         END-READ
+014100     END-IF.
+014200     CLOSE LOOPRST.
+014300     OPEN OUTPUT LOOPRPT.
+014320     IF WS-RPT-STATUS NOT = "00"
+014340         DISPLAY "LOOPNUM - UNABLE TO OPEN LOOPRPT, STATUS="
+014350             WS-RPT-STATUS
+014360         MOVE 16 TO RETURN-CODE
+014380         STOP RUN
+014390     END-IF.
+014400     OPEN OUTPUT LOOPSTAT.
+014420     IF NOT WS-STAT-OK
+014440         DISPLAY "LOOPNUM - UNABLE TO OPEN LOOPSTAT, STATUS="
+014450             WS-STAT-STATUS
+014460         MOVE 16 TO RETURN-CODE
+014480         STOP RUN
+014490     END-IF.
+014500     PERFORM 1100-WRITE-HEADING
+014600         THRU 1100-EXIT.
+014700     IF WS-RESTARTED-FROM-CKPT
+014800         MOVE SPACES TO LR-REPORT-LINE
+014900         STRING "RESUMED FROM CHECKPOINT AT " WS-COUNT
+015000             DELIMITED BY SIZE INTO LR-REPORT-LINE
+015100         WRITE LR-REPORT-LINE
+015200         ADD 1 TO WS-LINES-ON-PAGE
+015300     END-IF.
+015400 1000-EXIT.
+015500     EXIT.
+015600 1100-WRITE-HEADING.
+015700     MOVE SPACES TO LR-REPORT-LINE.
+015650     MOVE WS-PAGE-NUMBER TO WS-EDIT-PAGE.
+015800     STRING "LOOPNUM REPORT   RUN DATE " WS-RUN-YYYY "-"
+015900         WS-RUN-MM "-" WS-RUN-DD "   SHIFT " PM-SHIFT-CODE
+016000         "   PAGE " WS-EDIT-PAGE
+016100         DELIMITED BY SIZE INTO LR-REPORT-LINE.
+016150     WRITE LR-REPORT-LINE AFTER ADVANCING NEW-PAGE.
+016300     MOVE SPACES TO LR-REPORT-LINE.
+016400     STRING "NUMBERS " PM-LOOP-START " - " PM-LOOP-END
+016500         DELIMITED BY SIZE INTO LR-REPORT-LINE.
+016600     WRITE LR-REPORT-LINE.
+016700     MOVE 2 TO WS-LINES-ON-PAGE.
+016800 1100-EXIT.
+016900     EXIT.
+017000 2000-PROCESS-LOOP.
+017100     IF WS-LINES-ON-PAGE NOT < WS-MAX-LINES-PER-PAGE
+017200         ADD 1 TO WS-PAGE-NUMBER
+017300         MOVE 0 TO WS-LINES-ON-PAGE
+017400         PERFORM 1100-WRITE-HEADING
+017500             THRU 1100-EXIT
+017600     END-IF.
+017700     ADD WS-COUNT TO WS-RUNNING-TOTAL.
+017800     ADD 1 TO WS-ITERATION-COUNT.
+017900     MOVE SPACES TO LR-REPORT-LINE.
+018000     MOVE WS-COUNT TO WS-EDIT-COUNT.
+018100     MOVE WS-RUNNING-TOTAL TO WS-EDIT-TOTAL.
+018200     STRING "NUMBER: " WS-EDIT-COUNT
+018300         "   RUNNING TOTAL: " WS-EDIT-TOTAL
+018400         DELIMITED BY SIZE INTO LR-REPORT-LINE.
+018500     WRITE LR-REPORT-LINE.
+018600     ADD 1 TO WS-LINES-ON-PAGE.
+018700     ADD 1 TO WS-COUNT.
+018800     ADD 1 TO WS-CHECKPOINT-TALLY.
+018900     IF WS-CHECKPOINT-INT > 0
+019000         AND WS-CHECKPOINT-TALLY >= WS-CHECKPOINT-INT
+019100             PERFORM 2100-WRITE-CHECKPOINT
+019200                 THRU 2100-EXIT
+019300             MOVE 0 TO WS-CHECKPOINT-TALLY
+019400     END-IF.
+019500 2000-EXIT.
+019600     EXIT.
+019700 2100-WRITE-CHECKPOINT.
+019800     OPEN OUTPUT LOOPRST.
+019900     MOVE WS-COUNT TO LR-RESTART-COUNT.
+019950     MOVE WS-RUNNING-TOTAL TO LR-RESTART-TOTAL.
+019960     MOVE WS-ITERATION-COUNT TO LR-RESTART-ITER.
+020100     WRITE LR-RESTART-LINE.
+020200     CLOSE LOOPRST.
+020300 2100-EXIT.
+020400     EXIT.
+020500 8000-FINALIZE.
+020600     MOVE SPACES TO LR-REPORT-LINE.
+020700     MOVE "LOOP STOP." TO LR-REPORT-LINE.
+020800     WRITE LR-REPORT-LINE.
+021000     IF WS-ITERATION-COUNT > 0
+021100         COMPUTE WS-AVERAGE ROUNDED =
+021200             WS-RUNNING-TOTAL / WS-ITERATION-COUNT
+021300     ELSE
+021400         MOVE 0 TO WS-AVERAGE
+021500     END-IF.
+021600     MOVE WS-RUNNING-TOTAL TO WS-EDIT-TOTAL.
+021700     MOVE SPACES TO LR-REPORT-LINE.
+021800     STRING "GRAND TOTAL: " WS-EDIT-TOTAL
+022200         DELIMITED BY SIZE INTO LR-REPORT-LINE.
+022300     WRITE LR-REPORT-LINE.
+022400     MOVE WS-ITERATION-COUNT TO WS-EDIT-ITER.
+022500     MOVE SPACES TO LR-REPORT-LINE.
+022600     STRING "TOTAL ITERATIONS: " WS-EDIT-ITER
+022700         DELIMITED BY SIZE INTO LR-REPORT-LINE.
+022800     WRITE LR-REPORT-LINE.
+022900     MOVE WS-AVERAGE TO WS-EDIT-AVG.
+023000     MOVE SPACES TO LR-REPORT-LINE.
+023100     STRING "SUM OF VALUES: " WS-EDIT-TOTAL
+023200         "   AVERAGE: " WS-EDIT-AVG
+023300         DELIMITED BY SIZE INTO LR-REPORT-LINE.
+023400     WRITE LR-REPORT-LINE.
+023500     MOVE SPACES TO RC-STAT-RECORD.
+023600     MOVE "LOOPNUM " TO RC-SOURCE-ID.
+023700     COMPUTE RC-EXPECTED-COUNT =
+023800         PM-LOOP-END - PM-LOOP-START + 1.
+023900     MOVE WS-ITERATION-COUNT TO RC-ACTUAL-COUNT.
+024000     WRITE RC-STAT-RECORD.
+024050     CLOSE LOOPRPT LOOPSTAT.
+024060     PERFORM 8100-CLEAR-RESTART
+024070         THRU 8100-EXIT.
+024200 8000-EXIT.
+024300     EXIT.
+024350 8100-CLEAR-RESTART.
+024360     OPEN OUTPUT LOOPRST.
+024370     CLOSE LOOPRST.
+024380 8100-EXIT.
+024390     EXIT.
