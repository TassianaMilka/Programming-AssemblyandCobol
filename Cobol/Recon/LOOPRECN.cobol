@@ -0,0 +1,157 @@
+000100******************************************************************
+000200*                                                                *
+000300*   PROGRAM-ID : LOOPRECN                                       *
+000400*   AUTHOR     : D. L. MERCER                                   *
+000500*   INSTALLATION : QC / SHIFT OPERATIONS                        *
+000600*   DATE-WRITTEN : 2026-02-09                                   *
+000700*   DATE-COMPILED:                                               *
+000800*                                                                *
+000900*   Reconciles the volume LOOPNUM counted against the volume     *
+001000*   IFANDELSE's batch mode processed.  Each step drops a         *
+001100*   STATREC (expected count from its control card, actual count *
+001200*   it processed) to LOOPSTAT and BANDSTAT; this step reads both *
+001300*   and writes a discrepancy line to RECONRPT for any source     *
+001400*   whose expected and actual counts do not tie out, so a short *
+001500*   or doubled input file is caught before the night is called  *
+001600*   clean.                                                       *
+001700*                                                                *
+001800*   MODIFICATION HISTORY                                        *
+001900*   ------------------------------------------------------------*
+002000*   2026-02-09  DLM  Original program.                          *
+002050*   2026-08-09  DLM  A bad OPEN of LOOPSTAT or BANDSTAT was      *
+002055*                    being treated the same as an empty file --  *
+002060*                    the status was only ever tested for "00"    *
+002065*                    before the READ.  Now fails clean (DISPLAY  *
+002070*                    + RETURN-CODE 16 + STOP RUN) on a genuine    *
+002075*                    open failure, the same as every other        *
+002080*                    program in this suite, instead of quietly    *
+002085*                    calling the night clean with a source        *
+002090*                    simply missing.                              *
+002095*   2026-08-09  DLM  Removed the orphaned 9999-EXIT paragraph --  *
+002095*                    nothing PERFORMs or GOes TO it.               *
+002100******************************************************************
+002200 IDENTIFICATION DIVISION.
+002300 PROGRAM-ID. LOOPRECN.
+002400 AUTHOR. D. L. MERCER.
+002500 INSTALLATION. QC SHIFT OPERATIONS.
+002600 DATE-WRITTEN. 2026-02-09.
+002700 DATE-COMPILED.
+002800 ENVIRONMENT DIVISION.
+002900 INPUT-OUTPUT SECTION.
+003000 FILE-CONTROL.
+003100     SELECT LOOPSTAT ASSIGN TO "LOOPSTAT"
+003200         ORGANIZATION IS LINE SEQUENTIAL
+003300         FILE STATUS IS WS-LOOPSTAT-STATUS.
+003400     SELECT BANDSTAT ASSIGN TO "BANDSTAT"
+003500         ORGANIZATION IS LINE SEQUENTIAL
+003600         FILE STATUS IS WS-BANDSTAT-STATUS.
+003700     SELECT RECONRPT ASSIGN TO "RECONRPT"
+003800         ORGANIZATION IS LINE SEQUENTIAL.
+003900 DATA DIVISION.
+004000 FILE SECTION.
+004100 FD  LOOPSTAT
+004200     RECORDING MODE IS F.
+004300     COPY STATREC REPLACING LEADING ==RC-== BY ==LS-==.
+004400 FD  BANDSTAT
+004500     RECORDING MODE IS F.
+004600     COPY STATREC REPLACING LEADING ==RC-== BY ==BS-==.
+004700 FD  RECONRPT
+004800     RECORDING MODE IS F.
+004900 01  RR-REPORT-LINE           PIC X(80).
+005000 WORKING-STORAGE SECTION.
+005100 01  WS-LOOPSTAT-STATUS       PIC X(02).
+005110     88  WS-LOOPSTAT-OK              VALUE "00".
+005120     88  WS-LOOPSTAT-EOF             VALUE "10".
+005200 01  WS-BANDSTAT-STATUS       PIC X(02).
+005210     88  WS-BANDSTAT-OK              VALUE "00".
+005220     88  WS-BANDSTAT-EOF             VALUE "10".
+005300 01  WS-EXPECTED-EDIT         PIC ZZZZZZ9.
+005400 01  WS-ACTUAL-EDIT           PIC ZZZZZZ9.
+005500 LINKAGE SECTION.
+005600 PROCEDURE DIVISION.
+005700 0000-MAINLINE.
+005800     PERFORM 1000-INITIALIZE
+005900         THRU 1000-EXIT.
+006000     PERFORM 2000-RECONCILE-ONE-SOURCE
+006100         THRU 2000-EXIT.
+006200     PERFORM 8000-FINALIZE
+006300         THRU 8000-EXIT.
+006400     STOP RUN.
+006500 1000-INITIALIZE.
+006600     OPEN INPUT LOOPSTAT.
+006620     IF NOT WS-LOOPSTAT-OK
+006640         DISPLAY "LOOPRECN - UNABLE TO OPEN LOOPSTAT, STATUS="
+006650             WS-LOOPSTAT-STATUS
+006660         MOVE 16 TO RETURN-CODE
+006680         STOP RUN
+006690     END-IF.
+006700     OPEN INPUT BANDSTAT.
+006720     IF NOT WS-BANDSTAT-OK
+006740         DISPLAY "LOOPRECN - UNABLE TO OPEN BANDSTAT, STATUS="
+006750             WS-BANDSTAT-STATUS
+006760         MOVE 16 TO RETURN-CODE
+006780         STOP RUN
+006790     END-IF.
+006800     OPEN OUTPUT RECONRPT.
+006900     MOVE SPACES TO RR-REPORT-LINE.
+007000     MOVE "NIGHTLY VOLUME RECONCILIATION" TO RR-REPORT-LINE.
+007100     WRITE RR-REPORT-LINE.
+007200     MOVE SPACES TO LS-STAT-RECORD.
+007300     MOVE SPACES TO BS-STAT-RECORD.
+007400     READ LOOPSTAT
+007600         AT END
+007700             CONTINUE
+007800     END-READ.
+008000     READ BANDSTAT
+008100         AT END
+008300             CONTINUE
+008400     END-READ.
+008600 1000-EXIT.
+008700     EXIT.
+008800 2000-RECONCILE-ONE-SOURCE.
+008900     IF LS-SOURCE-ID NOT = SPACES
+009000         PERFORM 2100-WRITE-LINE-FOR-LOOPNUM
+009100             THRU 2100-EXIT
+009200     END-IF.
+009300     IF BS-SOURCE-ID NOT = SPACES
+009400         PERFORM 2200-WRITE-LINE-FOR-IFANDELS
+009500             THRU 2200-EXIT
+009600     END-IF.
+009700 2000-EXIT.
+009800     EXIT.
+009900 2100-WRITE-LINE-FOR-LOOPNUM.
+010000     MOVE LS-EXPECTED-COUNT TO WS-EXPECTED-EDIT.
+010100     MOVE LS-ACTUAL-COUNT TO WS-ACTUAL-EDIT.
+010200     MOVE SPACES TO RR-REPORT-LINE.
+010300     IF LS-EXPECTED-COUNT = LS-ACTUAL-COUNT
+010400         STRING LS-SOURCE-ID " EXPECTED=" WS-EXPECTED-EDIT
+010500             " ACTUAL=" WS-ACTUAL-EDIT " MATCH"
+010600             DELIMITED BY SIZE INTO RR-REPORT-LINE
+010700     ELSE
+010800         STRING LS-SOURCE-ID " EXPECTED=" WS-EXPECTED-EDIT
+010900             " ACTUAL=" WS-ACTUAL-EDIT " DISCREPANCY"
+011000             DELIMITED BY SIZE INTO RR-REPORT-LINE
+011100     END-IF.
+011200     WRITE RR-REPORT-LINE.
+011300 2100-EXIT.
+011400     EXIT.
+011500 2200-WRITE-LINE-FOR-IFANDELS.
+011600     MOVE BS-EXPECTED-COUNT TO WS-EXPECTED-EDIT.
+011700     MOVE BS-ACTUAL-COUNT TO WS-ACTUAL-EDIT.
+011800     MOVE SPACES TO RR-REPORT-LINE.
+011900     IF BS-EXPECTED-COUNT = BS-ACTUAL-COUNT
+012000         STRING BS-SOURCE-ID " EXPECTED=" WS-EXPECTED-EDIT
+012100             " ACTUAL=" WS-ACTUAL-EDIT " MATCH"
+012200             DELIMITED BY SIZE INTO RR-REPORT-LINE
+012300     ELSE
+012400         STRING BS-SOURCE-ID " EXPECTED=" WS-EXPECTED-EDIT
+012500             " ACTUAL=" WS-ACTUAL-EDIT " DISCREPANCY"
+012600             DELIMITED BY SIZE INTO RR-REPORT-LINE
+012700     END-IF.
+012800     WRITE RR-REPORT-LINE.
+012900 2200-EXIT.
+013000     EXIT.
+013100 8000-FINALIZE.
+013200     CLOSE LOOPSTAT BANDSTAT RECONRPT.
+013300 8000-EXIT.
+013400     EXIT.
